@@ -20,6 +20,30 @@
                   RECORD KEY   IS FD-ACCT-ID
                   FILE STATUS  IS ACCTFILE-STATUS.
       ******************************************************************
+           SELECT EXPORT-FILE ASSIGN TO EXPORTF
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS EXPORTF-STATUS.
+      ******************************************************************
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS CKPTFILE-STATUS.
+      ******************************************************************
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPTF
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS EXCPTF-STATUS.
+      ******************************************************************
+      * REGION-FILE-NAME IS SET AT RUN TIME TO THE DD NAME FOR THE
+      * CURRENT ZIP PREFIX, SO THE ZIP-SPLIT OPTION CAN OPEN A
+      * SEPARATE OUTPUT FILE PER TERRITORY WITHOUT A SEPARATE SELECT
+      * CLAUSE FOR EVERY POSSIBLE PREFIX.
+           SELECT REGION-FILE ASSIGN TO REGION-FILE-NAME
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS REGION-FILE-STATUS.
+      ******************************************************************
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,6 +56,65 @@
            05 FD-ACCT-ID                        PIC 9(11).
            05 FD-ACCT-DATA                      PIC X(289).
       ******************************************************************
+      * EXPORT-FILE HOLDS ONE SEQUENTIAL RECORD PER ACCOUNT, MIRRORING
+      * THE FIELDS CARRIED IN THE CVACT01Y ACCOUNT-RECORD LAYOUT, FOR
+      * THE REPORTING TEAM'S NIGHTLY ACCOUNT EXTRACT.
+      ******************************************************************
+       FD  EXPORT-FILE.
+
+       01  FD-EXPORT-RECORD.
+           05 EXP-ACCT-ID                       PIC 9(11).
+           05 EXP-ACCT-ACTIVE-STATUS            PIC X(01).
+           05 EXP-ACCT-CURR-BAL                 PIC S9(10)V99.
+           05 EXP-ACCT-CREDIT-LIMIT             PIC S9(10)V99.
+           05 EXP-ACCT-CASH-CREDIT-LIMIT        PIC S9(10)V99.
+           05 EXP-ACCT-OPEN-DATE                PIC X(10).
+           05 EXP-ACCT-EXPIRAION-DATE           PIC X(10).
+           05 EXP-ACCT-REISSUE-DATE             PIC X(10).
+           05 EXP-ACCT-CURR-CYC-CREDIT          PIC S9(10)V99.
+           05 EXP-ACCT-CURR-CYC-DEBIT           PIC S9(10)V99.
+           05 EXP-ACCT-ADDR-ZIP                 PIC X(10).
+           05 EXP-ACCT-GROUP-ID                 PIC X(10).
+      ******************************************************************
+      * CHECKPOINT-FILE RECORDS THE LAST SUCCESSFULLY PROCESSED
+      * FD-ACCT-ID EVERY N RECORDS SO A RERUN AFTER AN ABEND CAN
+      * RESTART FROM THAT KEY INSTEAD OF REPROCESSING THE WHOLE FILE.
+      ******************************************************************
+       FD  CHECKPOINT-FILE.
+
+       01  FD-CHECKPOINT-RECORD.
+           05 CKPT-ACCT-ID                      PIC 9(11).
+           05 CKPT-RECORD-COUNT-SNAPSHOT        PIC 9(09).
+      ******************************************************************
+      * EXCEPTION-FILE HOLDS EVERY ACCOUNT-RECORD THAT FAILS THE
+      * DATA-QUALITY VALIDATION IN 1300-VALIDATE-ACCOUNT-RECORD,
+      * TOGETHER WITH THE REASON IT WAS REJECTED.
+      ******************************************************************
+       FD  EXCEPTION-FILE.
+
+       01  FD-EXCEPTION-RECORD.
+           05 EXC-ACCT-ID                       PIC 9(11).
+           05 EXC-REASON                        PIC X(72).
+      ******************************************************************
+      * REGION-FILE HOLDS THE SAME LAYOUT AS EXPORT-FILE, SPLIT OUT
+      * PER ZIP PREFIX FOR THE REGIONAL COLLECTIONS TEAMS.
+      ******************************************************************
+       FD  REGION-FILE.
+
+       01  FD-REGION-RECORD.
+           05 REG-ACCT-ID                       PIC 9(11).
+           05 REG-ACCT-ACTIVE-STATUS            PIC X(01).
+           05 REG-ACCT-CURR-BAL                 PIC S9(10)V99.
+           05 REG-ACCT-CREDIT-LIMIT             PIC S9(10)V99.
+           05 REG-ACCT-CASH-CREDIT-LIMIT        PIC S9(10)V99.
+           05 REG-ACCT-OPEN-DATE                PIC X(10).
+           05 REG-ACCT-EXPIRAION-DATE           PIC X(10).
+           05 REG-ACCT-REISSUE-DATE             PIC X(10).
+           05 REG-ACCT-CURR-CYC-CREDIT          PIC S9(10)V99.
+           05 REG-ACCT-CURR-CYC-DEBIT           PIC S9(10)V99.
+           05 REG-ACCT-ADDR-ZIP                 PIC X(10).
+           05 REG-ACCT-GROUP-ID                 PIC X(10).
+      ******************************************************************
 
        WORKING-STORAGE SECTION.
       ******************************************************************
@@ -52,29 +135,291 @@
       *    05  ACCT-ADDR-ZIP                     PIC X(10).
       *    05  ACCT-GROUP-ID                     PIC X(10).
       *    05  FILLER                            PIC X(178).
-      *01  ACCTFILE-STATUS.
-      *    05  ACCTFILE-STAT1      PIC X.
-      *    05  ACCTFILE-STAT2      PIC X.
-      *01  END-OF-FILE             PIC X(01)    VALUE 'N'.
-      *01  ABCODE                  PIC S9(9) BINARY.
-      *01  TIMING                  PIC S9(9) BINARY.
-      *01  IO-STATUS.
-      *    05  IO-STAT1            PIC X.
-      *    05  IO-STAT2            PIC X.
-      *01  TWO-BYTES-BINARY        PIC 9(4) BINARY.
-      *01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.
-      *    05  TWO-BYTES-RIGHT     PIC X.
-      *01  IO-STATUS-04.
-      *    05  IO-STATUS-0401      PIC 9   VALUE 0.
-      *    05  IO-STATUS-0403      PIC 999 VALUE 0.
-      *01  APPL-RESULT             PIC S9(9)   COMP.
-      *    88  APPL-AOK            VALUE 0.
-      *    88  APPL-EOF            VALUE 16.
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+       01  EXPORTF-STATUS.
+           05  EXPORTF-STAT1       PIC X.
+           05  EXPORTF-STAT2       PIC X.
+       01  CKPTFILE-STATUS.
+           05  CKPTFILE-STAT1      PIC X.
+           05  CKPTFILE-STAT2      PIC X.
+       01  EXCPTF-STATUS.
+           05  EXCPTF-STAT1        PIC X.
+           05  EXCPTF-STAT2        PIC X.
+       01  REGION-FILE-STATUS.
+           05  REGION-STAT1        PIC X.
+           05  REGION-STAT2        PIC X.
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+       01  ABCODE                  PIC S9(9) BINARY.
+       01  TIMING                  PIC S9(9) BINARY.
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.
+       01  TWO-BYTES-ALPHA REDEFINES TWO-BYTES-BINARY.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+      ******************************************************************
+      * RUN-TIME CONTROL PARAMETERS, SUPPLIED AS A SINGLE CARD ON
+      * SYSIN AT STARTUP. PARM-RUN-MODE SELECTS WHICH REPORT THE RUN
+      * PRODUCES; PARM-SELECT-OPTION IS THE ACTIVE/INACTIVE FILTER
+      * APPLIED WHEN PRODUCING THE NORMAL ACCOUNT EXPORT.
+      ******************************************************************
+       01  PARM-CARD.
+           05  PARM-RUN-MODE         PIC X(08)  VALUE 'EXPORT'.
+               88  RUN-MODE-EXPORT              VALUE 'EXPORT'.
+               88  RUN-MODE-EXPIRING            VALUE 'EXPIRING'.
+               88  RUN-MODE-GROUPRPT            VALUE 'GROUPRPT'.
+           05  FILLER                PIC X(01).
+           05  PARM-SELECT-OPTION    PIC X(13)  VALUE 'ALL'.
+               88  SELECT-ACTIVE-ONLY            VALUE 'ACTIVE-ONLY'.
+               88  SELECT-INACTIVE-ONLY          VALUE 'INACTIVE-ONLY'.
+               88  SELECT-ALL                    VALUE 'ALL'.
+           05  FILLER                PIC X(01).
+           05  PARM-EXPIRE-DAYS      PIC 9(03)  VALUE 30.
+           05  FILLER                PIC X(01).
+           05  PARM-CKPT-INTERVAL    PIC 9(05)  VALUE 1000.
+           05  PARM-RESTART-KEY      PIC 9(11)  VALUE ZERO.
+           05  FILLER                PIC X(01).
+           05  PARM-ZIP-SPLIT        PIC X(01)  VALUE 'N'.
+               88  ZIP-SPLIT-ON                 VALUE 'Y'.
+           05  FILLER                PIC X(01).
+           05  PARM-OUTPUT-FORMAT    PIC X(05)  VALUE 'LABEL'.
+               88  FORMAT-LABEL                 VALUE 'LABEL'.
+               88  FORMAT-CSV                   VALUE 'CSV'.
+           05  FILLER                PIC X(01).
+      ******************************************************************
+      * HIGH-LEVEL-QUALIFIER BASE DSNAME THAT 1690-ALLOCATE-REGION-FILE
+      * APPENDS EACH ZIP PREFIX TO WHEN DYNAMICALLY ALLOCATING A
+      * REGnnn OUTPUT DATASET, SINCE THE SET OF PREFIXES IN THE INPUT
+      * IS DATA-DRIVEN AND CANNOT BE KNOWN WHEN THE JCL IS WRITTEN.
+      ******************************************************************
+           05  PARM-REGION-DSN-HLQ   PIC X(30)
+                                      VALUE 'PROD.CARDDEMO.ACCT.REGION'.
+           05  FILLER                PIC X(09).
+       01  SELECTED-RECORD-SWITCH   PIC X(01)  VALUE 'Y'.
+           88  SELECTED-RECORD                 VALUE 'Y'.
+           88  NOT-SELECTED-RECORD             VALUE 'N'.
+      ******************************************************************
+      * CONTROL TOTALS ACCUMULATED ACROSS THE RUN FOR GL BALANCING.
+      ******************************************************************
+       01  CONTROL-TOTALS.
+           05  TOTAL-RECORD-COUNT           PIC 9(7)      COMP
+                                             VALUE ZERO.
+           05  TOTAL-CURR-BAL               PIC S9(13)V99 VALUE ZERO.
+           05  TOTAL-CREDIT-LIMIT           PIC S9(13)V99 VALUE ZERO.
+           05  TOTAL-CASH-CREDIT-LIMIT      PIC S9(13)V99 VALUE ZERO.
+      ******************************************************************
+      * WORKING FIELDS FOR THE ACCOUNTS-EXPIRING-SOON REPORT. DATES ON
+      * THE ACCOUNT RECORD ARE CARRIED AS X(10) IN YYYY-MM-DD FORM.
+      ******************************************************************
+       01  EXPIRING-DATE-FIELDS.
+           05  TODAY-YYYYMMDD            PIC 9(08).
+           05  TODAY-INTEGER             PIC 9(09).
+           05  CUTOFF-INTEGER            PIC 9(09).
+           05  CUTOFF-YYYYMMDD           PIC 9(08).
+           05  EXP-DATE-YYYYMMDD         PIC 9(08).
+      ******************************************************************
+      * CHECKPOINT/RESTART WORKING FIELDS.
+      ******************************************************************
+       01  CHECKPOINT-FIELDS.
+           05  CKPT-RECORDS-SINCE-SAVE   PIC 9(7)  COMP VALUE ZERO.
+      ******************************************************************
+      * DATA-QUALITY VALIDATION WORKING FIELDS.
+      ******************************************************************
+       01  VALID-RECORD-SWITCH       PIC X(01)  VALUE 'Y'.
+           88  VALID-RECORD                     VALUE 'Y'.
+           88  INVALID-RECORD                   VALUE 'N'.
+       01  EXCEPTION-REASON          PIC X(72)  VALUE SPACES.
+       01  EXCEPTION-REASON-WORK     PIC X(72)  VALUE SPACES.
+      ******************************************************************
+      * GROUP-LEVEL SUBTOTAL TABLE FOR THE PORTFOLIO REPORT BY
+      * ACCT-GROUP-ID, PRINTED AHEAD OF THE GRAND TOTAL.
+      ******************************************************************
+       01  GROUP-TOTALS-COUNT        PIC 9(4)  COMP VALUE ZERO.
+       01  GROUP-TOTALS-TABLE.
+           05  GROUP-TOTALS-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON GROUP-TOTALS-COUNT
+                   INDEXED BY GRP-IDX.
+               10  GRP-ID             PIC X(10).
+               10  GRP-COUNT          PIC 9(7)      COMP.
+               10  GRP-CURR-BAL       PIC S9(13)V99.
+               10  GRP-CREDIT-LIMIT   PIC S9(13)V99.
+      ******************************************************************
+      * REGIONAL (ZIP-PREFIX) OUTPUT-SPLIT WORKING FIELDS. A NEW
+      * REGnnn DDNAME IS DYNAMICALLY ALLOCATED (SEE DYNALLOC-PARMS
+      * BELOW AND 1690-ALLOCATE-REGION-FILE) AND OPENED EVERY TIME
+      * THE ZIP PREFIX CHANGES, SINCE THE SET OF PREFIXES PRESENT IN
+      * ANY GIVEN RUN IS DATA-DRIVEN AND CANNOT BE PRE-ALLOCATED IN
+      * THE JOB'S JCL.
+      ******************************************************************
+       01  ZIP-PREFIX                PIC X(03).
+       01  LAST-ZIP-PREFIX           PIC X(03)  VALUE SPACES.
+       01  REGION-FILE-NAME          PIC X(08)  VALUE SPACES.
+       01  REGION-FILE-OPEN-SWITCH   PIC X(01)  VALUE 'N'.
+           88  REGION-FILE-OPEN                 VALUE 'Y'.
+      ******************************************************************
+      * TRACKS, FOR THE LIFE OF THE RUN, WHICH ZIP PREFIXES HAVE
+      * ALREADY HAD THEIR REGnnn DATASET DYNAMICALLY ALLOCATED. SINCE
+      * ACCTFILE-FILE IS READ IN FD-ACCT-ID ORDER -- NOT ZIP-PREFIX
+      * ORDER -- THE SAME PREFIX CAN RECUR LATER IN THE RUN AFTER
+      * OTHER PREFIXES HAVE BEEN SEEN. A RECURRING PREFIX MUST REOPEN
+      * ITS DATASET EXTEND (APPEND) RATHER THAN RE-ALLOCATING IT
+      * NEW/CATLG (WHICH WOULD FAIL -- IT IS ALREADY CATALOGED THIS
+      * RUN) AND RATHER THAN OPENING OUTPUT (WHICH WOULD TRUNCATE
+      * WHATEVER WAS ALREADY WRITTEN FOR THAT PREFIX EARLIER IN THE
+      * RUN). ZIP-PREFIX IS THE FIRST 3 BYTES OF THE ALPHANUMERIC
+      * ACCT-ADDR-ZIP, NOT A VALIDATED 3-DIGIT NUMERIC CODE, SO THE
+      * TABLE IS SIZED GENEROUSLY AT 1000 ENTRIES BUT IS NOT
+      * GUARANTEED TO COVER EVERY DISTINCT VALUE IN DIRTY DATA --
+      * 1695-ADD-REGION-PREFIX-ENTRY GUARDS THE UPPER BOUND THE SAME
+      * WAY 1560-ADD-NEW-GROUP-ENTRY GUARDS GROUP-TOTALS-TABLE.
+      ******************************************************************
+       01  REGION-PREFIXES-COUNT     PIC 9(4)  COMP VALUE ZERO.
+       01  REGION-PREFIXES-TABLE.
+           05  REGION-PREFIX-ENTRY OCCURS 1 TO 1000 TIMES
+                   DEPENDING ON REGION-PREFIXES-COUNT
+                   INDEXED BY RPFX-IDX.
+               10  RPFX-VALUE         PIC X(03).
+       01  REGION-PREFIX-SEEN-SWITCH PIC X(01)  VALUE 'N'.
+           88  REGION-PREFIX-SEEN                VALUE 'Y'.
+           88  NOT-SEEN-REGION-PREFIX            VALUE 'N'.
+      ******************************************************************
+      * PARAMETER BLOCK PASSED TO THE SHOP-STANDARD DYNAMIC ALLOCATION
+      * SERVICE ROUTINE, WBDYNALC, WHICH WRAPS THE SVC 99 DYNAMIC
+      * ALLOCATION INTERFACE SO CALLERS DEAL IN PLAIN DDNAME/DSNAME/
+      * DISP/SPACE/UNIT/DCB FIELDS INSTEAD OF THE RAW TEXT UNIT LIST.
+      * SPACE AND DCB INFORMATION IS REQUIRED FOR A NEW NON-VSAM
+      * ALLOCATION TO SUCCEED, SO THEY ARE CARRIED HERE RATHER THAN
+      * LEFT TO AN ACS/MODEL-DSCB DEFAULT.
+      ******************************************************************
+       01  DYNALLOC-PARMS.
+           05  DYNALLOC-DDNAME       PIC X(08).
+           05  DYNALLOC-DSN          PIC X(44).
+           05  DYNALLOC-DISP         PIC X(09).
+           05  DYNALLOC-UNIT         PIC X(08).
+           05  DYNALLOC-SPACE-TYPE   PIC X(04).
+           05  DYNALLOC-SPACE-PRIMARY   PIC 9(05) COMP.
+           05  DYNALLOC-SPACE-SECONDARY PIC 9(05) COMP.
+           05  DYNALLOC-RECFM        PIC X(04).
+           05  DYNALLOC-LRECL        PIC 9(05) COMP.
+           05  DYNALLOC-BLKSIZE      PIC 9(05) COMP.
+           05  DYNALLOC-RETURN-CODE  PIC S9(08) COMP.
+      ******************************************************************
+      * CSV WORK AREA FOR THE ALTERNATE COMMA-DELIMITED DISPLAY FORMAT,
+      * SELECTED BY PARM-OUTPUT-FORMAT = 'CSV' INSTEAD OF THE DEFAULT
+      * LABELED LAYOUT. NUMERIC FIELDS ARE EDITED THROUGH A DISPLAY
+      * PICTURE FIRST SO THE SIGN AND DECIMAL POINT COME OUT READABLE.
+      ******************************************************************
+       01  CSV-LINE                  PIC X(150) VALUE SPACES.
+       01  CSV-BAL-EDIT              PIC -(10)9.99.
+       01  CSV-LIMIT-EDIT            PIC -(10)9.99.
+       01  CSV-CASH-LIMIT-EDIT       PIC -(10)9.99.
+       01  CSV-CYC-CREDIT-EDIT       PIC -(10)9.99.
+       01  CSV-CYC-DEBIT-EDIT        PIC -(10)9.99.
       ******************************************************************
 
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
+      ******************************************************************
+       0000-MAINLINE.
+           DISPLAY 'START OF EXECUTION OF PROGRAM WBEXPORT'
+           PERFORM 0100-INITIALIZE
+           PERFORM 1000-ACCTFILE-GET-NEXT UNTIL END-OF-FILE = 'Y'
+           PERFORM 9000-TERMINATE
+           DISPLAY 'END OF EXECUTION OF PROGRAM WBEXPORT'
+           STOP RUN.
+      ******************************************************************
+       0100-INITIALIZE.
+           ACCEPT PARM-CARD FROM SYSIN
+           IF  PARM-RUN-MODE = SPACES
+               MOVE 'EXPORT' TO PARM-RUN-MODE
+           END-IF
+           IF  PARM-SELECT-OPTION = SPACES
+               MOVE 'ALL' TO PARM-SELECT-OPTION
+           END-IF
+           IF  PARM-OUTPUT-FORMAT = SPACES
+               MOVE 'LABEL' TO PARM-OUTPUT-FORMAT
+           END-IF
+           IF  PARM-REGION-DSN-HLQ = SPACES
+               MOVE 'PROD.CARDDEMO.ACCT.REGION' TO PARM-REGION-DSN-HLQ
+           END-IF
+           IF  RUN-MODE-EXPIRING
+               PERFORM 0150-SET-EXPIRING-CUTOFF
+           END-IF
+           OPEN INPUT  ACCTFILE-FILE
+           IF  ACCTFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           IF  PARM-RESTART-KEY NOT = ZERO
+               MOVE PARM-RESTART-KEY TO FD-ACCT-ID
+               START ACCTFILE-FILE KEY IS GREATER THAN FD-ACCT-ID
+               IF  ACCTFILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR RESTARTING ACCOUNT FILE'
+                   MOVE ACCTFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+      *********************************************************
+      * A RESTARTED RUN ONLY SEES RECORDS FROM PARM-RESTART-KEY
+      * FORWARD, SO THE CONTROL-TOTAL TRAILER (8000-PRINT-
+      * CONTROL-TOTALS) AND GROUP SUBTOTALS (8100-PRINT-GROUP-
+      * TOTALS) COVER ONLY THOSE RECORDS -- NOT THE WHOLE
+      * EXTRACT. THIS RUN'S TOTALS MUST BE ADDED TO THE PRIOR
+      * (ABENDED) RUN'S TOTALS FOR GL RECONCILIATION; THE
+      * PRIOR RUN'S PARTIAL TOTALS ARE NOT AUTOMATICALLY
+      * RELOADED FROM CHECKPOINT-FILE, WHICH ONLY CARRIES THE
+      * LAST PROCESSED FD-ACCT-ID FOR POSITIONING.
+      *********************************************************
+               DISPLAY 'RESTART KEY SUPPLIED - CONTROL TOTALS '
+                  'AND GROUP SUBTOTALS ON THIS RUN COVER ONLY '
+                  'RECORDS AFTER THE RESTART KEY. ADD THE PRIOR '
+                  'PARTIAL RUN TOTALS BEFORE RECONCILING TO THE GL'
+           END-IF
+           OPEN OUTPUT EXPORT-FILE
+           IF  EXPORTF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EXPORT FILE'
+               MOVE EXPORTF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF  CKPTFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE'
+               MOVE CKPTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF  EXCPTF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EXCEPTION FILE'
+               MOVE EXCPTF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      ******************************************************************
+      * ESTABLISHES THE EXPIRING-SOON WINDOW: TODAY THROUGH TODAY PLUS
+      * PARM-EXPIRE-DAYS, EXPRESSED AS COMPARABLE YYYYMMDD NUMBERS.
+      ******************************************************************
+       0150-SET-EXPIRING-CUTOFF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-YYYYMMDD
+           COMPUTE TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(TODAY-YYYYMMDD)
+           COMPUTE CUTOFF-INTEGER = TODAY-INTEGER + PARM-EXPIRE-DAYS
+           COMPUTE CUTOFF-YYYYMMDD =
+               FUNCTION DATE-OF-INTEGER(CUTOFF-INTEGER)
+           EXIT.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:CBACT01C
       * PROGRAM PATH : .../zOS Cobol/CBACT01C.cbl
@@ -84,7 +429,28 @@
            READ ACCTFILE-FILE INTO ACCOUNT-RECORD.
            IF  ACCTFILE-STATUS = '00'
                MOVE 0 TO APPL-RESULT
-               PERFORM 1100-DISPLAY-ACCT-RECORD
+               PERFORM 1300-VALIDATE-ACCOUNT-RECORD
+               IF  INVALID-RECORD
+                   PERFORM 1350-WRITE-EXCEPTION-RECORD
+               ELSE
+                   EVALUATE TRUE
+                       WHEN RUN-MODE-EXPIRING
+                           PERFORM 1400-CHECK-EXPIRING-SOON
+                       WHEN RUN-MODE-GROUPRPT
+                           PERFORM 1500-ACCUMULATE-TOTALS
+                       WHEN OTHER
+                           PERFORM 1050-CHECK-SELECTION-FILTER
+                           IF  SELECTED-RECORD
+                               PERFORM 1100-DISPLAY-ACCT-RECORD
+                               PERFORM 1200-WRITE-EXPORT-RECORD
+                               IF  ZIP-SPLIT-ON
+                                   PERFORM 1700-WRITE-REGION-RECORD
+                               END-IF
+                               PERFORM 1500-ACCUMULATE-TOTALS
+                           END-IF
+                   END-EVALUATE
+               END-IF
+               PERFORM 1600-CHECKPOINT-SAVE
            ELSE
                IF  ACCTFILE-STATUS = '10'
                    MOVE 16 TO APPL-RESULT
@@ -93,8 +459,6 @@
                END-IF
            END-IF
            IF  APPL-AOK
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO
-      * BACK/RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
                CONTINUE
            ELSE
                IF  APPL-EOF
@@ -106,8 +470,6 @@
                    PERFORM 9999-ABEND-PROGRAM
                END-IF
            END-IF
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO
-      * BACK/RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
            EXIT.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:CBACT01C
@@ -115,20 +477,414 @@
       * STMT START LINE NUMBER : 118
       * STMT END LINE NUMBER : 131
        1100-DISPLAY-ACCT-RECORD.
-           DISPLAY 'ACCT-ID                 :'   ACCT-ID
-           DISPLAY 'ACCT-ACTIVE-STATUS      :'   ACCT-ACTIVE-STATUS
-           DISPLAY 'ACCT-CURR-BAL           :'   ACCT-CURR-BAL
-           DISPLAY 'ACCT-CREDIT-LIMIT       :'   ACCT-CREDIT-LIMIT
-           DISPLAY 'ACCT-CASH-CREDIT-LIMIT  :'   ACCT-CASH-CREDIT-LIMIT
-           DISPLAY 'ACCT-OPEN-DATE          :'   ACCT-OPEN-DATE
-           DISPLAY 'ACCT-EXPIRAION-DATE     :'   ACCT-EXPIRAION-DATE
-           DISPLAY 'ACCT-REISSUE-DATE       :'   ACCT-REISSUE-DATE
-           DISPLAY 'ACCT-CURR-CYC-CREDIT    :'   ACCT-CURR-CYC-CREDIT
-           DISPLAY 'ACCT-CURR-CYC-DEBIT     :'   ACCT-CURR-CYC-DEBIT
-           DISPLAY 'ACCT-GROUP-ID           :'   ACCT-GROUP-ID
-           DISPLAY '-------------------------------------------------'
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO
-      * BACK/RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
+           IF  FORMAT-CSV
+               PERFORM 1150-DISPLAY-CSV-RECORD
+           ELSE
+              DISPLAY 'ACCT-ID                 :'   ACCT-ID
+              DISPLAY 'ACCT-ACTIVE-STATUS      :'   ACCT-ACTIVE-STATUS
+              DISPLAY 'ACCT-CURR-BAL           :'   ACCT-CURR-BAL
+              DISPLAY 'ACCT-CREDIT-LIMIT       :'   ACCT-CREDIT-LIMIT
+              DISPLAY 'ACCT-CASH-CREDIT-LIMIT  :' ACCT-CASH-CREDIT-LIMIT
+              DISPLAY 'ACCT-OPEN-DATE          :'   ACCT-OPEN-DATE
+              DISPLAY 'ACCT-EXPIRAION-DATE     :'   ACCT-EXPIRAION-DATE
+              DISPLAY 'ACCT-REISSUE-DATE       :'   ACCT-REISSUE-DATE
+              DISPLAY 'ACCT-CURR-CYC-CREDIT    :'   ACCT-CURR-CYC-CREDIT
+              DISPLAY 'ACCT-CURR-CYC-DEBIT     :'   ACCT-CURR-CYC-DEBIT
+              DISPLAY 'ACCT-GROUP-ID           :'   ACCT-GROUP-ID
+              DISPLAY '-----------------------------------------------'
+           END-IF
+           EXIT.
+      ******************************************************************
+      * ALTERNATE CSV LAYOUT FOR 1100-DISPLAY-ACCT-RECORD, SELECTED BY
+      * PARM-OUTPUT-FORMAT = 'CSV'. ONE COMMA-DELIMITED LINE PER
+      * ACCOUNT SO THE OUTPUT CAN BE PICKED UP DIRECTLY BY SPREADSHEET
+      * OR DOWNSTREAM ETL TOOLING THAT EXPECTS DELIMITED TEXT.
+      ******************************************************************
+       1150-DISPLAY-CSV-RECORD.
+           MOVE ACCT-CURR-BAL            TO CSV-BAL-EDIT
+           MOVE ACCT-CREDIT-LIMIT        TO CSV-LIMIT-EDIT
+           MOVE ACCT-CASH-CREDIT-LIMIT   TO CSV-CASH-LIMIT-EDIT
+           MOVE ACCT-CURR-CYC-CREDIT     TO CSV-CYC-CREDIT-EDIT
+           MOVE ACCT-CURR-CYC-DEBIT      TO CSV-CYC-DEBIT-EDIT
+           MOVE SPACES TO CSV-LINE
+           STRING ACCT-ID              DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  ACCT-ACTIVE-STATUS   DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CSV-BAL-EDIT         DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CSV-LIMIT-EDIT       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CSV-CASH-LIMIT-EDIT  DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  ACCT-OPEN-DATE       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  ACCT-EXPIRAION-DATE  DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  ACCT-REISSUE-DATE    DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CSV-CYC-CREDIT-EDIT  DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CSV-CYC-DEBIT-EDIT   DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  ACCT-GROUP-ID        DELIMITED BY SIZE
+             INTO CSV-LINE
+           END-STRING
+           DISPLAY CSV-LINE
+           EXIT.
+      ******************************************************************
+      * ACCOUNTS-EXPIRING-SOON REPORT: LISTS ONLY THE ACCOUNTS WHOSE
+      * ACCT-EXPIRAION-DATE FALLS BETWEEN TODAY AND THE CONFIGURABLE
+      * CUTOFF SET UP IN 0150-SET-EXPIRING-CUTOFF, SO THE REISSUE TEAM
+      * CAN GET REPLACEMENT CARDS OUT AHEAD OF THE ACTUAL EXPIRATION.
+      ******************************************************************
+       1400-CHECK-EXPIRING-SOON.
+           MOVE ACCT-EXPIRAION-DATE(1:4)  TO EXP-DATE-YYYYMMDD(1:4)
+           MOVE ACCT-EXPIRAION-DATE(6:2)  TO EXP-DATE-YYYYMMDD(5:2)
+           MOVE ACCT-EXPIRAION-DATE(9:2)  TO EXP-DATE-YYYYMMDD(7:2)
+           IF  EXP-DATE-YYYYMMDD >= TODAY-YYYYMMDD
+           AND EXP-DATE-YYYYMMDD <= CUTOFF-YYYYMMDD
+               DISPLAY 'ACCT-ID                 :'   ACCT-ID
+               DISPLAY 'ACCT-EXPIRAION-DATE     :'   ACCT-EXPIRAION-DATE
+               DISPLAY 'ACCT-GROUP-ID           :'   ACCT-GROUP-ID
+               DISPLAY '---------------------------------------------'
+           END-IF
+           EXIT.
+      ******************************************************************
+      * DATA-QUALITY VALIDATION: FLAGS RECORDS WHERE THE CURRENT
+      * BALANCE EXCEEDS THE COMBINED CREDIT LIMITS, OR WHERE THE
+      * OPEN DATE IS LATER THAN THE EXPIRATION DATE, SO THEY CAN BE
+      * ROUTED TO THE EXCEPTIONS OUTPUT INSTEAD OF FLOWING THROUGH.
+      ******************************************************************
+       1300-VALIDATE-ACCOUNT-RECORD.
+           SET VALID-RECORD TO TRUE
+           MOVE SPACES TO EXCEPTION-REASON
+           IF  ACCT-CURR-BAL >
+               ACCT-CREDIT-LIMIT + ACCT-CASH-CREDIT-LIMIT
+               SET INVALID-RECORD TO TRUE
+               MOVE 'CURR-BAL EXCEEDS CREDIT LIMIT + CASH LIMIT'
+                   TO EXCEPTION-REASON
+           END-IF
+           IF  ACCT-OPEN-DATE > ACCT-EXPIRAION-DATE
+               SET INVALID-RECORD TO TRUE
+               IF  EXCEPTION-REASON = SPACES
+                   MOVE 'OPEN-DATE IS LATER THAN EXPIRAION-DATE'
+                       TO EXCEPTION-REASON
+               ELSE
+                   MOVE SPACES TO EXCEPTION-REASON-WORK
+                   STRING EXCEPTION-REASON DELIMITED BY '  '
+                          '; OPEN-DATE > EXPIRAION-DATE'
+                              DELIMITED BY SIZE
+                          INTO EXCEPTION-REASON-WORK
+                   MOVE EXCEPTION-REASON-WORK TO EXCEPTION-REASON
+               END-IF
+           END-IF
+           EXIT.
+      ******************************************************************
+      * WRITES A REJECTED ACCOUNT-RECORD TO THE EXCEPTIONS OUTPUT SO
+      * BAD DATA IS CAUGHT IN THE BATCH RUN INSTEAD OF DOWNSTREAM.
+      ******************************************************************
+       1350-WRITE-EXCEPTION-RECORD.
+           MOVE ACCT-ID           TO EXC-ACCT-ID
+           MOVE EXCEPTION-REASON  TO EXC-REASON
+           WRITE FD-EXCEPTION-RECORD
+           IF  EXCPTF-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING EXCEPTION FILE'
+               MOVE EXCPTF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      ******************************************************************
+      * APPLIES THE RUN-TIME ACTIVE/INACTIVE SELECTION OPTION AGAINST
+      * ACCT-ACTIVE-STATUS SO ONLY MATCHING RECORDS FLOW THROUGH TO
+      * THE DISPLAY/EXPORT STEP.
+      ******************************************************************
+       1050-CHECK-SELECTION-FILTER.
+           SET SELECTED-RECORD TO TRUE
+           IF  SELECT-ACTIVE-ONLY
+           AND ACCT-ACTIVE-STATUS NOT = 'Y'
+               SET NOT-SELECTED-RECORD TO TRUE
+           END-IF
+           IF  SELECT-INACTIVE-ONLY
+           AND ACCT-ACTIVE-STATUS = 'Y'
+               SET NOT-SELECTED-RECORD TO TRUE
+           END-IF
+           EXIT.
+      ******************************************************************
+      * WRITES THE CURRENT ACCOUNT-RECORD TO THE SEQUENTIAL EXPORT
+      * FILE SO THE NIGHTLY EXTRACT REACHES DISK, NOT JUST SYSOUT.
+      ******************************************************************
+       1200-WRITE-EXPORT-RECORD.
+           MOVE ACCT-ID                  TO EXP-ACCT-ID
+           MOVE ACCT-ACTIVE-STATUS       TO EXP-ACCT-ACTIVE-STATUS
+           MOVE ACCT-CURR-BAL            TO EXP-ACCT-CURR-BAL
+           MOVE ACCT-CREDIT-LIMIT        TO EXP-ACCT-CREDIT-LIMIT
+           MOVE ACCT-CASH-CREDIT-LIMIT   TO EXP-ACCT-CASH-CREDIT-LIMIT
+           MOVE ACCT-OPEN-DATE           TO EXP-ACCT-OPEN-DATE
+           MOVE ACCT-EXPIRAION-DATE      TO EXP-ACCT-EXPIRAION-DATE
+           MOVE ACCT-REISSUE-DATE        TO EXP-ACCT-REISSUE-DATE
+           MOVE ACCT-CURR-CYC-CREDIT     TO EXP-ACCT-CURR-CYC-CREDIT
+           MOVE ACCT-CURR-CYC-DEBIT      TO EXP-ACCT-CURR-CYC-DEBIT
+           MOVE ACCT-ADDR-ZIP            TO EXP-ACCT-ADDR-ZIP
+           MOVE ACCT-GROUP-ID            TO EXP-ACCT-GROUP-ID
+           WRITE FD-EXPORT-RECORD
+           IF  EXPORTF-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING EXPORT FILE'
+               MOVE EXPORTF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      ******************************************************************
+      * DYNAMICALLY ALLOCATES THE REGnnn DATASET FOR A ZIP PREFIX SEEN
+      * FOR THE FIRST TIME THIS RUN, AHEAD OF THE OPEN OUTPUT IN
+      * 1700-WRITE-REGION-RECORD. WBDYNALC IS THE SHOP-STANDARD
+      * DYNAMIC ALLOCATION SERVICE ROUTINE (AN SVC 99 WRAPPER); IT
+      * RETURNS A NONZERO DYNALLOC-RETURN-CODE IF THE ALLOCATION
+      * FAILS, WHICH IS TREATED THE SAME AS ANY OTHER UNRECOVERABLE
+      * FILE ERROR IN THIS PROGRAM. SPACE/UNIT/DCB ARE SIZED THE SAME
+      * AS EXPORTF IN THE JCL SINCE FD-REGION-RECORD MIRRORS
+      * FD-EXPORT-RECORD.
+      ******************************************************************
+       1690-ALLOCATE-REGION-FILE.
+           MOVE REGION-FILE-NAME TO DYNALLOC-DDNAME
+           MOVE SPACES TO DYNALLOC-DSN
+           STRING PARM-REGION-DSN-HLQ DELIMITED BY SPACE
+                  '.Z'                DELIMITED BY SIZE
+                  ZIP-PREFIX          DELIMITED BY SIZE
+                     INTO DYNALLOC-DSN
+           END-STRING
+           MOVE 'NEW,CATLG' TO DYNALLOC-DISP
+           MOVE 'SYSDA'     TO DYNALLOC-UNIT
+           MOVE 'CYL'       TO DYNALLOC-SPACE-TYPE
+           MOVE 5           TO DYNALLOC-SPACE-PRIMARY
+           MOVE 5           TO DYNALLOC-SPACE-SECONDARY
+           MOVE 'FB'        TO DYNALLOC-RECFM
+           MOVE 122         TO DYNALLOC-LRECL
+           MOVE 0           TO DYNALLOC-BLKSIZE
+           CALL 'WBDYNALC' USING DYNALLOC-PARMS
+           IF  DYNALLOC-RETURN-CODE NOT = ZERO
+               DISPLAY 'ERROR DYNAMICALLY ALLOCATING REGION FILE: '
+                       REGION-FILE-NAME ' RC=' DYNALLOC-RETURN-CODE
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           PERFORM 1695-ADD-REGION-PREFIX-ENTRY
+           EXIT.
+      ******************************************************************
+      * SEARCHES REGION-PREFIXES-TABLE FOR THE CURRENT ZIP-PREFIX AND
+      * SETS REGION-PREFIX-SEEN-SWITCH ACCORDINGLY, SO
+      * 1700-WRITE-REGION-RECORD KNOWS WHETHER THIS PREFIX'S DATASET
+      * WAS ALREADY ALLOCATED AND OPENED EARLIER IN THE RUN.
+      ******************************************************************
+       1680-CHECK-REGION-PREFIX-SEEN.
+           SET NOT-SEEN-REGION-PREFIX TO TRUE
+           SET RPFX-IDX TO 1
+           SEARCH REGION-PREFIX-ENTRY
+               AT END
+                   CONTINUE
+               WHEN RPFX-VALUE(RPFX-IDX) = ZIP-PREFIX
+                   SET REGION-PREFIX-SEEN TO TRUE
+           END-SEARCH
+           EXIT.
+      ******************************************************************
+      * RECORDS THE CURRENT ZIP-PREFIX AS ALLOCATED FOR THE REST OF
+      * THE RUN. ZIP-PREFIX IS JUST THE FIRST 3 BYTES OF THE
+      * ALPHANUMERIC ACCT-ADDR-ZIP, SO IT IS NOT GUARANTEED TO BE
+      * NUMERIC OR BOUNDED TO 1000 DISTINCT VALUES -- DIRTY/BLANK ZIP
+      * DATA CAN DRIVE MORE THAN 1000 DISTINCT PREFIXES THROUGH HERE.
+      * GUARDED THE SAME WAY 1560-ADD-NEW-GROUP-ENTRY GUARDS
+      * GROUP-TOTALS-TABLE: ONCE THE TABLE IS FULL, FURTHER NEW
+      * PREFIXES ARE DISPLAYED AS UNTRACKED RATHER THAN OVERRUNNING
+      * THE OCCURS 1 TO 1000 BOUND.
+      ******************************************************************
+       1695-ADD-REGION-PREFIX-ENTRY.
+           IF  REGION-PREFIXES-COUNT < 1000
+               ADD 1 TO REGION-PREFIXES-COUNT
+               SET RPFX-IDX TO REGION-PREFIXES-COUNT
+               MOVE ZIP-PREFIX TO RPFX-VALUE(RPFX-IDX)
+           ELSE
+               DISPLAY 'REGION PREFIX TABLE FULL, PREFIX NOT TRACKED: '
+                       ZIP-PREFIX
+           END-IF
+           EXIT.
+      ******************************************************************
+      * WRITES THE CURRENT ACCOUNT-RECORD TO ITS REGIONAL OUTPUT FILE,
+      * KEYED BY THE FIRST 3 DIGITS OF ACCT-ADDR-ZIP, SO EACH REGIONAL
+      * COLLECTIONS TEAM CAN WORK FROM JUST ITS OWN TERRITORY. THE ZIP
+      * PREFIXES PRESENT IN A GIVEN RUN ARE DATA-DRIVEN AND NOT
+      * GUARANTEED CONTIGUOUS (ACCTFILE-FILE IS IN FD-ACCT-ID ORDER),
+      * SO A PREFIX'S REGnnn DDNAME IS DYNAMICALLY ALLOCATED AND
+      * OPENED OUTPUT ONLY THE FIRST TIME IT IS SEEN; IF IT RECURS
+      * LATER IN THE RUN, ITS ALREADY-ALLOCATED DATASET IS REOPENED
+      * EXTEND SO EARLIER RECORDS FOR THAT PREFIX ARE KEPT.
+      ******************************************************************
+       1700-WRITE-REGION-RECORD.
+           MOVE ACCT-ADDR-ZIP(1:3) TO ZIP-PREFIX
+           IF  ZIP-PREFIX NOT = LAST-ZIP-PREFIX
+               IF  REGION-FILE-OPEN
+                   CLOSE REGION-FILE
+               END-IF
+               STRING 'REG' ZIP-PREFIX DELIMITED BY SIZE
+                      INTO REGION-FILE-NAME
+               PERFORM 1680-CHECK-REGION-PREFIX-SEEN
+               IF  REGION-PREFIX-SEEN
+                   OPEN EXTEND REGION-FILE
+               ELSE
+                   PERFORM 1690-ALLOCATE-REGION-FILE
+                   OPEN OUTPUT REGION-FILE
+               END-IF
+               IF  REGION-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING REGION FILE'
+                   MOVE REGION-FILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+               SET REGION-FILE-OPEN TO TRUE
+               MOVE ZIP-PREFIX TO LAST-ZIP-PREFIX
+           END-IF
+           MOVE ACCT-ID                  TO REG-ACCT-ID
+           MOVE ACCT-ACTIVE-STATUS       TO REG-ACCT-ACTIVE-STATUS
+           MOVE ACCT-CURR-BAL            TO REG-ACCT-CURR-BAL
+           MOVE ACCT-CREDIT-LIMIT        TO REG-ACCT-CREDIT-LIMIT
+           MOVE ACCT-CASH-CREDIT-LIMIT   TO REG-ACCT-CASH-CREDIT-LIMIT
+           MOVE ACCT-OPEN-DATE           TO REG-ACCT-OPEN-DATE
+           MOVE ACCT-EXPIRAION-DATE      TO REG-ACCT-EXPIRAION-DATE
+           MOVE ACCT-REISSUE-DATE        TO REG-ACCT-REISSUE-DATE
+           MOVE ACCT-CURR-CYC-CREDIT     TO REG-ACCT-CURR-CYC-CREDIT
+           MOVE ACCT-CURR-CYC-DEBIT      TO REG-ACCT-CURR-CYC-DEBIT
+           MOVE ACCT-ADDR-ZIP            TO REG-ACCT-ADDR-ZIP
+           MOVE ACCT-GROUP-ID            TO REG-ACCT-GROUP-ID
+           WRITE FD-REGION-RECORD
+           IF  REGION-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING REGION FILE'
+               MOVE REGION-FILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      ******************************************************************
+      * ACCUMULATES RECORD COUNT AND DOLLAR TOTALS FOR EVERY RECORD
+      * THAT REACHES THE DISPLAY/EXPORT STEP, FOR GL BALANCING.
+      ******************************************************************
+       1500-ACCUMULATE-TOTALS.
+           ADD 1                       TO TOTAL-RECORD-COUNT
+           ADD ACCT-CURR-BAL           TO TOTAL-CURR-BAL
+           ADD ACCT-CREDIT-LIMIT       TO TOTAL-CREDIT-LIMIT
+           ADD ACCT-CASH-CREDIT-LIMIT  TO TOTAL-CASH-CREDIT-LIMIT
+           PERFORM 1550-ACCUMULATE-GROUP-TOTALS
+           EXIT.
+      ******************************************************************
+      * FINDS OR ADDS THE TABLE ENTRY FOR ACCT-GROUP-ID AND ROLLS
+      * THIS RECORD'S COUNT AND DOLLAR AMOUNTS INTO IT, FOR THE
+      * PORTFOLIO SUBTOTAL REPORT PRINTED BY 8100-PRINT-GROUP-TOTALS.
+      ******************************************************************
+       1550-ACCUMULATE-GROUP-TOTALS.
+           SET GRP-IDX TO 1
+           SEARCH GROUP-TOTALS-ENTRY
+               AT END
+                   PERFORM 1560-ADD-NEW-GROUP-ENTRY
+               WHEN GRP-ID(GRP-IDX) = ACCT-GROUP-ID
+                   PERFORM 1570-UPDATE-GROUP-ENTRY
+           END-SEARCH
+           EXIT.
+      ******************************************************************
+       1560-ADD-NEW-GROUP-ENTRY.
+           IF  GROUP-TOTALS-COUNT < 500
+               ADD 1 TO GROUP-TOTALS-COUNT
+               SET GRP-IDX TO GROUP-TOTALS-COUNT
+               MOVE ACCT-GROUP-ID     TO GRP-ID(GRP-IDX)
+               MOVE 1                 TO GRP-COUNT(GRP-IDX)
+               MOVE ACCT-CURR-BAL     TO GRP-CURR-BAL(GRP-IDX)
+               MOVE ACCT-CREDIT-LIMIT TO GRP-CREDIT-LIMIT(GRP-IDX)
+           ELSE
+               DISPLAY 'GROUP TOTALS TABLE FULL, GROUP NOT TRACKED: '
+                       ACCT-GROUP-ID
+           END-IF
+           EXIT.
+      ******************************************************************
+       1570-UPDATE-GROUP-ENTRY.
+           ADD 1                  TO GRP-COUNT(GRP-IDX)
+           ADD ACCT-CURR-BAL      TO GRP-CURR-BAL(GRP-IDX)
+           ADD ACCT-CREDIT-LIMIT  TO GRP-CREDIT-LIMIT(GRP-IDX)
+           EXIT.
+      ******************************************************************
+      * CHECKPOINTS THE LAST SUCCESSFULLY PROCESSED FD-ACCT-ID EVERY
+      * PARM-CKPT-INTERVAL RECORDS SO A RERUN AFTER 9999-ABEND-PROGRAM
+      * CAN RESTART FROM THAT KEY VIA PARM-RESTART-KEY ON THE NEXT RUN.
+      ******************************************************************
+       1600-CHECKPOINT-SAVE.
+           ADD 1 TO CKPT-RECORDS-SINCE-SAVE
+           IF  CKPT-RECORDS-SINCE-SAVE >= PARM-CKPT-INTERVAL
+               MOVE FD-ACCT-ID          TO CKPT-ACCT-ID
+               MOVE TOTAL-RECORD-COUNT  TO CKPT-RECORD-COUNT-SNAPSHOT
+               WRITE FD-CHECKPOINT-RECORD
+               IF  CKPTFILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING CHECKPOINT FILE'
+                   MOVE CKPTFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+               MOVE 0 TO CKPT-RECORDS-SINCE-SAVE
+           END-IF
+           EXIT.
+      ******************************************************************
+      * PRINTS THE CONTROL-TOTAL TRAILER ONCE END-OF-FILE IS REACHED,
+      * SO THE EXTRACT CAN BE BALANCED AGAINST THE GL CONTROL TOTAL.
+      * ON A RESTARTED RUN (PARM-RESTART-KEY NOT = ZERO) THESE TOTALS
+      * COVER ONLY THE RECORDS READ FROM THE RESTART POINT FORWARD --
+      * SEE THE RESTART WARNING DISPLAYED BY 0100-INITIALIZE -- AND
+      * MUST BE COMBINED WITH THE PRIOR PARTIAL RUN'S TOTALS BEFORE
+      * BALANCING AGAINST THE GL.
+      ******************************************************************
+       8000-PRINT-CONTROL-TOTALS.
+           IF  RUN-MODE-GROUPRPT
+               PERFORM 8100-PRINT-GROUP-TOTALS
+           END-IF
+           DISPLAY '==================================================='
+           DISPLAY 'WBEXPORT CONTROL TOTALS'
+           IF  PARM-RESTART-KEY NOT = ZERO
+               DISPLAY 'RESTARTED RUN - TOTALS COVER ONLY RECORDS '
+                  'AFTER THE RESTART KEY'
+           END-IF
+           DISPLAY 'TOTAL RECORDS EXPORTED  :' TOTAL-RECORD-COUNT
+           DISPLAY 'TOTAL ACCT-CURR-BAL     :' TOTAL-CURR-BAL
+           DISPLAY 'TOTAL ACCT-CREDIT-LIMIT :' TOTAL-CREDIT-LIMIT
+           DISPLAY 'TOTAL CASH-CREDIT-LIMIT :' TOTAL-CASH-CREDIT-LIMIT
+           DISPLAY '==================================================='
+           EXIT.
+      ******************************************************************
+      * PRINTS ONE PORTFOLIO SUBTOTAL LINE PER ACCT-GROUP-ID, AHEAD
+      * OF THE GRAND TOTAL, SO GROUP-LEVEL EXPOSURE COMES STRAIGHT
+      * OUT OF THE BATCH RUN.
+      ******************************************************************
+       8100-PRINT-GROUP-TOTALS.
+           DISPLAY '==================================================='
+           DISPLAY 'WBEXPORT GROUP SUBTOTALS'
+           PERFORM 8110-PRINT-ONE-GROUP-TOTAL
+               VARYING GRP-IDX FROM 1 BY 1
+               UNTIL GRP-IDX > GROUP-TOTALS-COUNT
+           EXIT.
+      ******************************************************************
+       8110-PRINT-ONE-GROUP-TOTAL.
+           DISPLAY 'ACCT-GROUP-ID           :' GRP-ID(GRP-IDX)
+           DISPLAY 'GROUP ACCOUNT COUNT     :' GRP-COUNT(GRP-IDX)
+           DISPLAY 'GROUP TOTAL CURR-BAL    :' GRP-CURR-BAL(GRP-IDX)
+           DISPLAY 'GROUP TOTAL CREDIT-LIMIT:' GRP-CREDIT-LIMIT(GRP-IDX)
+           DISPLAY '---------------------------------------------'
+           EXIT.
+      ******************************************************************
+       9000-TERMINATE.
+           IF  NOT RUN-MODE-EXPIRING
+               PERFORM 8000-PRINT-CONTROL-TOTALS
+           END-IF
+           CLOSE ACCTFILE-FILE
+           CLOSE EXPORT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE EXCEPTION-FILE
+           IF  REGION-FILE-OPEN
+               CLOSE REGION-FILE
+           END-IF
            EXIT.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:CBACT01C
@@ -158,8 +914,5 @@
                MOVE IO-STATUS TO IO-STATUS-04(3:2)
                DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
            END-IF
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO
-      * BACK/RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
            EXIT.
       ******************************************************************
-           EXIT PROGRAM.
