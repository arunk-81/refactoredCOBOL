@@ -0,0 +1,78 @@
+//WBEXPRT  JOB (ACCTG),'NIGHTLY ACCT EXPORT',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID,
+//         REGION=0M
+//*********************************************************************
+//* NIGHTLY ACCOUNT EXTRACT
+//*
+//* RUNS WBEXPORT AGAINST THE ACCOUNT MASTER FILE AS ONE STEP IN THE
+//* OVERNIGHT CYCLE. WBEXPORT ABENDS VIA CEE3ABD (USER CODE 0999) ON
+//* ANY UNRECOVERABLE ACCTFILE/EXPORTF/EXCPTF/CKPTFILE ERROR, SO THE
+//* STEP'S OWN COMPLETION CODE ALREADY SURFACES A FAILED RUN TO OPS
+//* WITHOUT ANYONE HAVING TO TAIL SYSOUT. STEP020 BELOW ONLY RUNS
+//* WHEN STEP010 COMES BACK CLEAN, SO A NON-ZERO/ABENDED STEP010
+//* SHOWS UP AS A FLUSHED DOWNSTREAM STEP IN THE JOB LOG AS WELL.
+//*********************************************************************
+//STEP010  EXEC PGM=WBEXPORT
+//STEPLIB  DD DSN=PROD.WBEXPORT.LOADLIB,DISP=SHR
+//*
+//* ACCOUNT MASTER - INDEXED, READ SEQUENTIALLY BY FD-ACCT-ID.
+//ACCTFILE DD DSN=PROD.CARDDEMO.ACCTDATA.VSAM.KSDS,DISP=SHR
+//*
+//* NIGHTLY EXTRACT HANDED OFF TO THE REPORTING TEAM.
+//EXPORTF  DD DSN=PROD.CARDDEMO.ACCT.EXPORT.G(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(50,25),RLSE),
+//            DCB=(RECFM=FB,LRECL=122,BLKSIZE=0)
+//*
+//* RECORDS FAILING THE DATA-QUALITY VALIDATION PASS.
+//EXCPTF   DD DSN=PROD.CARDDEMO.ACCT.EXCEPT.G(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//*
+//* LAST-PROCESSED-KEY CHECKPOINTS FOR RESTART AFTER AN ABEND.
+//CKPTFILE DD DSN=PROD.CARDDEMO.ACCT.CKPT.G(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//*
+//* NO DD IS PROVIDED FOR THE REGIONAL (ZIP-SPLIT) OUTPUT BY DESIGN.
+//* THE ZIP PREFIXES PRESENT IN A GIVEN RUN ARE DATA-DRIVEN, SO
+//* WBEXPORT DYNAMICALLY ALLOCATES EACH REGnnn DATASET AT RUN TIME
+//* (SEE 1690-ALLOCATE-REGION-FILE / WBDYNALC) AS DSN PARM-REGION-
+//* DSN-HLQ || '.Znnn' WHEN PARM-ZIP-SPLIT='Y'. WBDYNALC MUST BE
+//* LINK-EDITED INTO PROD.WBEXPORT.LOADLIB ALONGSIDE WBEXPORT.
+//*
+//* RUN-TIME CONTROL CARD: PARM-RUN-MODE, PARM-SELECT-OPTION,
+//* PARM-EXPIRE-DAYS, PARM-CKPT-INTERVAL, PARM-RESTART-KEY,
+//* PARM-ZIP-SPLIT, PARM-OUTPUT-FORMAT, PARM-REGION-DSN-HLQ.
+//* PARM-SELECT-OPTION ONLY FILTERS THE NORMAL ACCOUNT EXPORT
+//* (PARM-RUN-MODE=EXPORT) -- THE EXPIRING-SOON AND GROUP-SUBTOTAL
+//* REPORT MODES ALWAYS SEE EVERY ACCOUNT.
+//* SET PARM-RESTART-KEY NON-ZERO TO RESUME A RERUN AFTER AN ABEND
+//* FROM THE LAST CHECKPOINTED FD-ACCT-ID IN CKPTFILE -- THE READ
+//* RESUMES STRICTLY AFTER THAT KEY SO IT IS NOT REPROCESSED. A
+//* RESTARTED RUN'S CONTROL TOTALS AND GROUP SUBTOTALS COVER ONLY
+//* THE RECORDS READ FROM THE RESTART KEY FORWARD -- ADD THEM TO
+//* THE PRIOR (ABENDED) RUN'S TOTALS BEFORE RECONCILING TO THE GL.
+//* COLUMNS:  1-8 RUN-MODE, 10-22 SELECT-OPTION, 24-26 EXPIRE-DAYS,
+//* 28-32 CKPT-INTERVAL, 33-43 RESTART-KEY, 45 ZIP-SPLIT,
+//* 47-51 OUTPUT-FORMAT, 53-82 REGION-DSN-HLQ. PARM-CARD RUNS 91
+//* BYTES WIDE, SO THIS DD CARRIES AN EXPLICIT LRECL=91 -- WITHOUT
+//* IT, A CARD USING THE FULL WIDTH OF REGION-DSN-HLQ WOULD BE
+//* SILENTLY TRUNCATED TO THE DEFAULT 80-BYTE CARD IMAGE.
+//SYSIN    DD *,DCB=(RECFM=FB,LRECL=91)
+EXPORT   ACTIVE-ONLY   030 0100000000000000 N LABEL PROD.CARDDEMO.ACCT.REGION
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*********************************************************************
+//* DOWNSTREAM OVERNIGHT-CYCLE STEP. SKIPPED (FLUSHED) IF STEP010
+//* DID NOT COMPLETE WITH RETURN CODE 0 -- INCLUDING ON AN ABEND --
+//* SO A FAILED EXTRACT NEVER SILENTLY FEEDS THE REST OF THE CYCLE.
+//*********************************************************************
+//STEP020  EXEC PGM=WBLOAD,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.WBEXPORT.LOADLIB,DISP=SHR
+//EXPORTF  DD DSN=PROD.CARDDEMO.ACCT.EXPORT.G(+0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
